@@ -0,0 +1,97 @@
+//PROGRAMB JOB (ACCT),'DEPTO SISTEMAS',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*
+//*********************************************************************
+//* JOB:          PROGRAMB
+//* AUTHOR:       LILIAN
+//* INSTALLATION: DEPARTAMENTO DE SISTEMAS
+//* DATE-WRITTEN: 02/08/2025
+//*
+//* PURPOSE:      Executa o PROGRAMB (gemeo em lote do PROGRAMA) contra
+//*               o arquivo de transacoes do dia, classificando cada
+//*               DADO pelo limite e pelas faixas configurados em
+//*               PARMIN, e gravando o relatorio-resumo, a listagem de
+//*               rejeitos e a trilha de auditoria. Substitui a antiga
+//*               execucao interativa avulsa, permitindo que o job
+//*               entre na janela de lote da noite como qualquer outro.
+//*
+//* MODIFICATION HISTORY
+//*   02/08/2025  LA   Criacao do JCL.
+//*   09/08/2025  LA   Incluidos os DDs RESULTVS (arquivo indexado de
+//*                    resultados) e CKPTFILE (checkpoint/restart), que
+//*                    faltavam desde que o programa passou a gravar
+//*                    esses dois arquivos. REJEITOS passou de
+//*                    DISP=NEW para DISP=MOD, como AUDITLOG, ja que o
+//*                    programa agora reabre a listagem de rejeitos
+//*                    preservando o conteudo gravado antes de um
+//*                    restart em vez de recria-la do zero.
+//*   10/08/2025  LA   PARMIN passou a carregar tambem o indicador
+//*                    de restart (PARM-RESTART-IND). Para reenviar
+//*                    este job apos um abend, resubmeter com o
+//*                    mesmo DADOIN e "S" nesse indicador; numa
+//*                    submissao normal do dia seguinte ele deve
+//*                    vir em branco, senao um checkpoint deixado
+//*                    pelo lote anterior seria aplicado por engano
+//*                    contra o arquivo novo.
+//*   11/08/2025  LA   REJEITOS estava com DISP=(MOD,CATLG,DELETE) -
+//*                    a disposicao de abend apagaria a listagem de
+//*                    rejeitos logo depois de um abend, justo o
+//*                    conteudo que o restart precisa preservar.
+//*                    Corrigido para DISP=(MOD,CATLG,KEEP), como
+//*                    CKPTFILE e AUDITLOG ja faziam.
+//*********************************************************************
+//*
+//STEP010  EXEC PGM=PROGRAMB
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//*
+//* PARMIN   - limite, faixas e indicador de restart do dia (opcional;
+//*            o programa assume os defaults quando o registro nao
+//*            vem ou o DD nao esta presente - o que tambem significa
+//*            "nao e restart").
+//PARMIN   DD DSN=PROD.DADO.PARAMETROS,DISP=SHR
+//*
+//* DADOIN   - arquivo de transacoes de entrada, um DADOREC por linha.
+//DADOIN   DD DSN=PROD.DADO.TRANSACAO,DISP=SHR
+//*
+//* RELAT    - relatorio-resumo do lote (totais e faixas).
+//RELAT    DD DSN=PROD.DADO.RELATORIO,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=60,BLKSIZE=0)
+//*
+//* REJEITOS - listagem dos registros que nao passaram na validacao;
+//*            DISP=MOD para acrescentar ao historico ja existente em
+//*            vez de substitui-lo a cada execucao (o programa reabre
+//*            este arquivo em modo EXTEND, inclusive num restart).
+//REJEITOS DD DSN=PROD.DADO.REJEITOS,
+//            DISP=(MOD,CATLG,KEEP),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=45,BLKSIZE=0)
+//*
+//* AUDITLOG - trilha de auditoria de todas as decisoes de classifi-
+//*            cacao do lote; DISP=MOD para acrescentar ao historico
+//*            ja existente em vez de substitui-lo a cada execucao.
+//AUDITLOG DD DSN=PROD.DADO.AUDITLOG,
+//            DISP=MOD,
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=70,BLKSIZE=0)
+//*
+//* RESULTVS - arquivo indexado (KSDS) com o resultado de cada
+//*            registro classificado, chave RES-ID; o programa reabre
+//*            este arquivo em modo I-O (inclusive num restart) para
+//*            que os registros gravados antes de um abend nao se
+//*            percam. O cluster e definido uma unica vez via IDCAMS
+//*            DEFINE CLUSTER antes da primeira execucao deste job.
+//RESULTVS DD DSN=PROD.DADO.RESULTVS,DISP=SHR
+//*
+//* CKPTFILE - posicao e contadores de checkpoint do restart; DISP=MOD
+//*            para preservar os checkpoints ja gravados por execucoes
+//*            anteriores deste job (o programa reabre em modo EXTEND
+//*            e le so o ultimo registro para decidir se ha restart).
+//CKPTFILE DD DSN=PROD.DADO.CKPTFILE,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=60,BLKSIZE=0)
+//*
+//SYSOUT   DD SYSOUT=*
+//
