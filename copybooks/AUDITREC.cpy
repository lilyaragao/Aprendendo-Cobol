@@ -0,0 +1,23 @@
+      ***************************************************************
+      * COPYBOOK:    AUDITREC
+      * AUTHOR:      LILIAN
+      * DATE-WRITTEN: 28/07/2025
+      * PURPOSE:     Layout do log de auditoria do PROGRAMB. Cada
+      *              decisao de classificacao tomada pelo job (maior,
+      *              igual, menor ou rejeitado) gera uma linha aqui,
+      *              com o valor avaliado, o limite usado e a data/hora
+      *              em que a decisao foi tomada.
+      *
+      * MODIFICATION HISTORY
+      *   28/07/2025  LA   Criacao do copybook.
+      *   30/07/2025  LA   Incluida a faixa de classificacao (AUDIT-
+      *                    FAIXA), usada pelo modo de bandas do PROGRAMB.
+      ***************************************************************
+       01  AUDITREC.
+           05  AUDIT-NUM-REGISTRO          PIC 9(06).
+           05  AUDIT-VALOR                 PIC 9(09).
+           05  AUDIT-LIMITE                PIC 9(09).
+           05  AUDIT-RESULTADO             PIC X(20).
+           05  AUDIT-FAIXA                 PIC X(10).
+           05  AUDIT-DATA                  PIC X(08).
+           05  AUDIT-HORA                  PIC X(08).
