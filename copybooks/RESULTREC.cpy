@@ -0,0 +1,18 @@
+      ***************************************************************
+      * COPYBOOK:    RESULTREC
+      * AUTHOR:      LILIAN
+      * DATE-WRITTEN: 05/08/2025
+      * PURPOSE:     Layout do arquivo indexado de resultados do
+      *              PROGRAMB. Um registro por DADO classificado, com
+      *              chave RES-ID, para que outros programas do shop
+      *              leiam o resultado ja calculado em vez de refazer
+      *              o teste GREATER/EQUAL/LESS contra o valor bruto.
+      *
+      * MODIFICATION HISTORY
+      *   05/08/2025  LA   Criacao do copybook.
+      ***************************************************************
+       01  RESULTREC.
+           05  RES-ID                      PIC 9(06).
+           05  RES-VALOR                   PIC 9(09).
+           05  RES-RESULTADO               PIC X(20).
+           05  RES-FAIXA                   PIC X(10).
