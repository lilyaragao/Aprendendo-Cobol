@@ -0,0 +1,34 @@
+      ***************************************************************
+      * COPYBOOK:    PARMREC
+      * AUTHOR:      LILIAN
+      * DATE-WRITTEN: 12/07/2025
+      * PURPOSE:     Layout do cartao de parametros lido no inicio
+      *              da execucao. Traz o limite de classificacao que
+      *              substitui o 50 fixo no teste GREATER/EQUAL/LESS.
+      *
+      * MODIFICATION HISTORY
+      *   12/07/2025  LA   Criacao do copybook (limite de corte).
+      *   30/07/2025  LA   Incluidos os limites superiores das faixas
+      *                    1 a 3 usadas pela classificacao em bandas do
+      *                    PROGRAMB (a faixa 4 e tudo acima da faixa 3).
+      *   09/08/2025  LA   Incluidos PARM-VALOR-MIN e PARM-VALOR-MAX,
+      *                    a faixa de valores aceita na validacao de
+      *                    entrada do PROGRAMB (registro numerico mas
+      *                    fora dessa faixa vai para a REJEITOS).
+      *   10/08/2025  LA   Incluido PARM-RESTART-IND: cartao de
+      *                    parametros passou a ser tambem o controle
+      *                    de restart do PROGRAMB. So com "S" aqui o
+      *                    job retoma de um checkpoint deixado por uma
+      *                    execucao anterior; sem isso um checkpoint
+      *                    esquecido em CKPTFILE (por exemplo de um
+      *                    lote que abendou) nunca e aplicado por
+      *                    engano contra o arquivo de um dia novo.
+      ***************************************************************
+       01  PARMREC.
+           05  PARM-LIMITE                 PIC 9(09).
+           05  PARM-FAIXA-1-FIM             PIC 9(09).
+           05  PARM-FAIXA-2-FIM             PIC 9(09).
+           05  PARM-FAIXA-3-FIM             PIC 9(09).
+           05  PARM-VALOR-MIN               PIC 9(09).
+           05  PARM-VALOR-MAX               PIC 9(09).
+           05  PARM-RESTART-IND             PIC X(01).
