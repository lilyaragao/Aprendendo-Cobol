@@ -0,0 +1,17 @@
+      ***************************************************************
+      * COPYBOOK:    DADOREC
+      * AUTHOR:      LILIAN
+      * DATE-WRITTEN: 10/07/2025
+      * PURPOSE:     Layout do registro de transacao de entrada
+      *              utilizado por PROGRAMA (modo interativo) e por
+      *              PROGRAMB (modo batch). Mantem a definicao do
+      *              valor DADO em um unico lugar para que todo
+      *              programa que le esses numeros use a mesma forma.
+      *
+      * MODIFICATION HISTORY
+      *   10/07/2025  LA   Criacao do copybook.
+      ***************************************************************
+       01  DADOREC.
+           05  DADOREC-ID                  PIC 9(06).
+           05  DADOREC-VALOR               PIC X(09).
+           05  DADOREC-DATA                PIC X(08).
