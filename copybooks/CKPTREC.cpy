@@ -0,0 +1,31 @@
+      ***************************************************************
+      * COPYBOOK:    CKPTREC
+      * AUTHOR:      LILIAN
+      * DATE-WRITTEN: 08/08/2025
+      * PURPOSE:     Layout do registro de checkpoint do PROGRAMB.
+      *              Gravado a cada N registros processados (e uma
+      *              ultima vez, zerado, ao fim de um lote concluido
+      *              com sucesso) para que um restart depois de um
+      *              abend retome a partir do ultimo ponto salvo em
+      *              vez de reprocessar o arquivo de transacoes desde
+      *              o primeiro registro.
+      *
+      * MODIFICATION HISTORY
+      *   08/08/2025  LA   Criacao do copybook.
+      *   09/08/2025  LA   Incluidos os contadores das faixas 1 a 4
+      *                    (CKPT-QTD-FAIXA1..4), que faltavam no
+      *                    checkpoint e por isso nao sobreviviam a um
+      *                    restart - o relatorio de bandas ficava
+      *                    incompleto depois de um abend/restart.
+      ***************************************************************
+       01  CKPTREC.
+           05  CKPT-QTD-REGISTROS          PIC 9(06).
+           05  CKPT-QTD-PROCESSADOS        PIC 9(06).
+           05  CKPT-QTD-MAIOR              PIC 9(06).
+           05  CKPT-QTD-IGUAL              PIC 9(06).
+           05  CKPT-QTD-MENOR              PIC 9(06).
+           05  CKPT-QTD-REJEITADOS         PIC 9(06).
+           05  CKPT-QTD-FAIXA1             PIC 9(06).
+           05  CKPT-QTD-FAIXA2             PIC 9(06).
+           05  CKPT-QTD-FAIXA3             PIC 9(06).
+           05  CKPT-QTD-FAIXA4             PIC 9(06).
