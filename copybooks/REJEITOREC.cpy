@@ -0,0 +1,17 @@
+      ***************************************************************
+      * COPYBOOK:    REJEITOREC
+      * AUTHOR:      LILIAN
+      * DATE-WRITTEN: 25/07/2025
+      * PURPOSE:     Layout da listagem de rejeitos do PROGRAMB.
+      *              Um registro de entrada que nao passa na validacao
+      *              (nao numerico ou fora da faixa permitida) e
+      *              gravado aqui com o numero do registro e o motivo,
+      *              e o processamento continua nos demais registros.
+      *
+      * MODIFICATION HISTORY
+      *   25/07/2025  LA   Criacao do copybook.
+      ***************************************************************
+       01  REJEITOREC.
+           05  REJ-NUM-REGISTRO            PIC 9(06).
+           05  REJ-VALOR-BRUTO             PIC X(09).
+           05  REJ-MOTIVO                  PIC X(30).
