@@ -1,28 +1,82 @@
-      * Author: Lilian
-      * Date: 25/06/2025
-      * Purpose: Testa se um numero Ã© maior que 50
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGRAMA.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-           01 DADO PIC 9(9).
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           DISPLAY "Por favor insira um numero:".
-           ACCEPT DADO.
-
-           IF DADO IS GREATER THAN 50
-               DISPLAY "O numero digitado eh maior que 50."
-           
-           ELSE IF DADO IS EQUAL TO 50
-               DISPLAY "O numero eh exatamente 50."
-
-           ELSE
-               DISPLAY "O numero digitado eh menor que 50."
-
-           END-IF
-       STOP RUN.
-
-
+000100* Author: Lilian
+000200* Date: 25/06/2025
+000300* Purpose: Testa se um numero eh maior, igual ou menor que um
+000400*          limite configuravel (originalmente fixo em 50).
+000500*
+000600* MODIFICATION HISTORY
+000700*   25/06/2025  LA   Versao original - limite fixo de 50.
+000800*   16/07/2025  LA   Passou a usar o copybook DADOREC para o
+000900*                    layout do valor digitado, em vez de um
+001000*                    PIC 9(9) solto na WORKING-STORAGE.
+001100*   22/07/2025  LA   Limite de classificacao passou a ser lido
+001200*                    do arquivo de parametros PARMIN, com 50
+001300*                    como valor default quando ele nao vier.
+001350*   09/08/2025  LA   O teste GREATER/EQUAL/LESS passou a rodar
+001360*                    sobre DADOREC-VALOR (o campo do copybook)
+001370*                    em vez de so o WS-VALOR-NUM cru do ACCEPT,
+001380*                    para que o valor realmente classificado
+001390*                    seja o que esta no layout compartilhado.
+001400
+001500 IDENTIFICATION DIVISION.
+001600 PROGRAM-ID. PROGRAMA.
+001700 AUTHOR. LILIAN.
+001800 INSTALLATION. DEPARTAMENTO DE SISTEMAS.
+001900 DATE-WRITTEN. 25/06/2025.
+002000 DATE-COMPILED.
+002100
+002200 ENVIRONMENT DIVISION.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT PARAMS ASSIGN TO PARMIN
+002600         ORGANIZATION IS LINE SEQUENTIAL
+002700         FILE STATUS IS WS-PARM-STATUS.
+002800
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100 FD  PARAMS.
+003200     COPY PARMREC.
+003300
+003400 WORKING-STORAGE SECTION.
+003500* Layout do valor digitado - definido uma unica vez no copybook
+003600* DADOREC e reaproveitado pelo PROGRAMB.
+003700     COPY DADOREC.
+003800
+003900 01  WS-VALOR-NUM                PIC 9(09) VALUE ZERO.
+004000 01  WS-LIMITE                   PIC 9(09) VALUE 50.
+004100 01  WS-LIMITE-ED                PIC ZZZZZZZZ9.
+004200 77  WS-PARM-STATUS              PIC X(02) VALUE SPACES.
+004300     88  WS-PARM-LIDO-OK             VALUE "00".
+004400
+004500 PROCEDURE DIVISION.
+004600 MAIN-PROCEDURE.
+004700     OPEN INPUT PARAMS
+004800     IF WS-PARM-LIDO-OK
+004900         READ PARAMS
+005000             AT END
+005100                 CONTINUE
+005200         END-READ
+005300         IF WS-PARM-LIDO-OK AND PARM-LIMITE IS GREATER THAN ZERO
+005400             MOVE PARM-LIMITE TO WS-LIMITE
+005500         END-IF
+005600         CLOSE PARAMS
+005700     END-IF
+005800
+005900     DISPLAY "Por favor insira um numero:"
+006000     ACCEPT WS-VALOR-NUM
+006100     MOVE WS-VALOR-NUM TO DADOREC-VALOR
+006150     MOVE DADOREC-VALOR TO WS-VALOR-NUM
+006200     MOVE WS-LIMITE TO WS-LIMITE-ED
+006300
+006400     IF WS-VALOR-NUM IS GREATER THAN WS-LIMITE
+006500         DISPLAY "O numero digitado eh maior que "
+006550             WS-LIMITE-ED "."
+006600     ELSE
+006700         IF WS-VALOR-NUM IS EQUAL TO WS-LIMITE
+006800             DISPLAY "O numero eh exatamente "
+006850                 WS-LIMITE-ED "."
+006900         ELSE
+007000             DISPLAY "O numero digitado eh menor que "
+007100                 WS-LIMITE-ED "."
+007200         END-IF
+007300     END-IF
+007400     STOP RUN.
