@@ -0,0 +1,720 @@
+000010* Author: Lilian
+000020* Date: 10/07/2025
+000030* Purpose: Gemeo em lote do PROGRAMA. Le um arquivo de transacoes
+000040*          com varios valores DADO, um por registro, e classifica
+000050*          cada um contra o limite de 50 (mesma regra GREATER /
+000060*          EQUAL / LESS do PROGRAMA), parando so no fim do
+000070*          arquivo. Evita ter alguem digitando os valores um a
+000080*          um no terminal durante o fechamento do mes.
+000090*
+000100* MODIFICATION HISTORY
+000110*   10/07/2025  LA   Criacao do programa.
+000120*   14/07/2025  LA   Gravacao do relatorio-resumo (RELAT) com o
+000130*                    total processado e a contagem por faixa.
+000140*   16/07/2025  LA   Passou a usar o copybook DADOREC no lugar
+000150*                    de um PIC 9(9) solto no registro de entrada.
+000160*   22/07/2025  LA   Limite de classificacao passou a ser lido
+000170*                    do arquivo de parametros PARMIN, com 50
+000180*                    como valor default quando ele nao vier.
+000190*   25/07/2025  LA   Validacao do valor de entrada; registro
+000200*                    nao numerico vai para a listagem REJEITOS
+000210*                    e o job continua para o proximo registro.
+000220*   28/07/2025  LA   Toda decisao de classificacao (maior, igual,
+000230*                    menor ou rejeitado) passou a ser registrada
+000240*                    na trilha de auditoria AUDITLOG, com data e
+000250*                    hora da decisao.
+000260*   30/07/2025  LA   Classificacao em bandas (faixas 1 a 4),
+000270*                    reportada junto com o teste de limite ja
+000280*                    existente, com os cortes lidos do PARMIN.
+000290*   05/08/2025  LA   Resultado de cada registro classificado
+000300*                    passou a ser gravado no arquivo indexado
+000310*                    RESULTVS (chave RES-ID), para consumo por
+000320*                    outros programas do shop.
+000330*   08/08/2025  LA   Checkpoint/restart: a cada 100 registros o
+000340*                    job grava sua posicao em CKPTFILE; um restart
+000350*                    depois de um abend retoma dai em vez de
+000360*                    reprocessar o arquivo desde o inicio.
+000370*   09/08/2025  LA   Contadores das faixas 1 a 4 agora entram no
+000380*                    checkpoint (senao um restart perdia a
+000390*                    contagem de bandas ja processada). REJEITOS
+000400*                    e RESULTVS passaram a reabrir preservando o
+000410*                    que ja foi gravado antes de um restart, em
+000420*                    vez de recriar o arquivo do zero. Validacao
+000430*                    de entrada passou a checar tambem a faixa de
+000440*                    valor (PARM-VALOR-MIN/MAX), nao so numerico.
+000450*                    REJEITOS e RESULTADOS passaram a usar o
+000460*                    identificador do registro (DADOREC-ID) em
+000470*                    vez da posicao no arquivo. Relatorio-resumo
+000480*                    passou a checar o status de abertura de
+000490*                    RELAT antes de gravar.
+000495*   10/08/2025  LA   Restart de CKPTFILE agora exige o indicador
+000500*                    PARM-RESTART-IND = "S" em PARMIN, para nao
+000505*                    aplicar por engano um checkpoint deixado
+000510*                    por um lote anterior contra o arquivo de um
+000515*                    dia novo. WRITE em RESULTVS passou a tratar
+000520*                    INVALID KEY (chave fora de sequencia ou
+000525*                    duplicada), gravando o registro em REJEITOS
+000530*                    e na auditoria em vez de descarta-lo em
+000535*                    silencio. Corrigida a edicao dos cortes de
+000540*                    faixa no relatorio-resumo (campo de 6
+000545*                    digitos truncava um corte configurado acima
+000550*                    de 999999).
+000555
+001000 IDENTIFICATION DIVISION.
+001010 PROGRAM-ID. PROGRAMB.
+001020 AUTHOR. LILIAN.
+001030 INSTALLATION. DEPARTAMENTO DE SISTEMAS.
+001040 DATE-WRITTEN. 10/07/2025.
+001050 DATE-COMPILED.
+001060
+002000 ENVIRONMENT DIVISION.
+002010 INPUT-OUTPUT SECTION.
+002020 FILE-CONTROL.
+002030     SELECT ENTRADA ASSIGN TO DADOIN
+002040         ORGANIZATION IS LINE SEQUENTIAL
+002050         FILE STATUS IS WS-ENTRADA-STATUS.
+002060
+002070     SELECT RELATORIO ASSIGN TO RELAT
+002080         ORGANIZATION IS LINE SEQUENTIAL
+002090         FILE STATUS IS WS-RELAT-STATUS.
+002100
+002110     SELECT PARAMS ASSIGN TO PARMIN
+002120         ORGANIZATION IS LINE SEQUENTIAL
+002130         FILE STATUS IS WS-PARM-STATUS.
+002140
+002150     SELECT REJEITOS ASSIGN TO REJEITOS
+002160         ORGANIZATION IS LINE SEQUENTIAL
+002170         FILE STATUS IS WS-REJEITOS-STATUS.
+002180
+002190     SELECT AUDITORIA ASSIGN TO AUDITLOG
+002200         ORGANIZATION IS LINE SEQUENTIAL
+002210         FILE STATUS IS WS-AUDIT-STATUS.
+002220
+002230     SELECT RESULTADOS ASSIGN TO RESULTVS
+002240         ORGANIZATION IS INDEXED
+002250         ACCESS MODE IS DYNAMIC
+002260         RECORD KEY IS RES-ID
+002270         FILE STATUS IS WS-RESULT-STATUS.
+002280
+002290     SELECT CHECKPOINT ASSIGN TO CKPTFILE
+002300         ORGANIZATION IS LINE SEQUENTIAL
+002310         FILE STATUS IS WS-CKPT-STATUS.
+002320
+003000 DATA DIVISION.
+003010 FILE SECTION.
+003020 FD  ENTRADA.
+003030     COPY DADOREC.
+003040
+003050 FD  RELATORIO.
+003060 01  LINHA-RELATORIO             PIC X(60).
+003070
+003080 FD  PARAMS.
+003090     COPY PARMREC.
+003100
+003110 FD  REJEITOS.
+003120     COPY REJEITOREC.
+003130
+003140 FD  AUDITORIA.
+003150     COPY AUDITREC.
+003160
+003170 FD  RESULTADOS.
+003180     COPY RESULTREC.
+003190
+003200 FD  CHECKPOINT.
+003210     COPY CKPTREC.
+003220
+004000 WORKING-STORAGE SECTION.
+004010 01  WS-VALOR-NUM                PIC 9(09) VALUE ZERO.
+004020 01  WS-LIMITE                   PIC 9(09) VALUE 50.
+004030 01  WS-LIMITE-ED                PIC ZZZZZZZZ9.
+004040 77  WS-ENTRADA-STATUS           PIC X(02) VALUE SPACES.
+004050     88  WS-ENTRADA-OK               VALUE "00".
+004060     88  WS-FIM-ENTRADA              VALUE "10".
+004070 77  WS-FIM-ARQUIVO              PIC X(01) VALUE "N".
+004080     88  WS-CHEGOU-FIM               VALUE "S".
+004090 77  WS-RELAT-STATUS             PIC X(02) VALUE SPACES.
+004100     88  WS-RELAT-OK                 VALUE "00".
+004110 01  WS-QTD-PROCESSADOS          PIC 9(06) VALUE ZERO.
+004120 01  WS-QTD-MAIOR                PIC 9(06) VALUE ZERO.
+004130 01  WS-QTD-IGUAL                PIC 9(06) VALUE ZERO.
+004140 01  WS-QTD-MENOR                PIC 9(06) VALUE ZERO.
+004150 01  WS-QTD-ED                   PIC ZZZZZ9.
+004155 01  WS-FAIXA-ED                 PIC ZZZZZZZZ9.
+004160 77  WS-PARM-STATUS              PIC X(02) VALUE SPACES.
+004170     88  WS-PARM-LIDO-OK             VALUE "00".
+004180 77  WS-REJEITOS-STATUS          PIC X(02) VALUE SPACES.
+004190     88  WS-REJEITOS-OK              VALUE "00".
+004200 01  WS-NUM-REGISTRO             PIC 9(06) VALUE ZERO.
+004210 01  WS-QTD-REJEITADOS           PIC 9(06) VALUE ZERO.
+004220 77  WS-AUDIT-STATUS             PIC X(02) VALUE SPACES.
+004230     88  WS-AUDIT-OK                 VALUE "00".
+004240 01  WS-AUDIT-RESULTADO          PIC X(20) VALUE SPACES.
+004250 01  WS-FAIXA-1-FIM              PIC 9(09) VALUE 25.
+004260 01  WS-FAIXA-2-FIM              PIC 9(09) VALUE 50.
+004270 01  WS-FAIXA-3-FIM              PIC 9(09) VALUE 75.
+004280 01  WS-FAIXA-DESC               PIC X(10) VALUE SPACES.
+004290 01  WS-QTD-FAIXA1               PIC 9(06) VALUE ZERO.
+004300 01  WS-QTD-FAIXA2               PIC 9(06) VALUE ZERO.
+004310 01  WS-QTD-FAIXA3               PIC 9(06) VALUE ZERO.
+004320 01  WS-QTD-FAIXA4               PIC 9(06) VALUE ZERO.
+004330 01  WS-VALOR-MIN                PIC 9(09) VALUE ZERO.
+004340 01  WS-VALOR-MAX                PIC 9(09) VALUE 999999999.
+004350 77  WS-RESULT-STATUS            PIC X(02) VALUE SPACES.
+004360     88  WS-RESULT-OK                VALUE "00".
+004365 77  WS-RESULTADOS-ABERTO        PIC X(01) VALUE "N".
+004368     88  WS-RESULTADOS-OK            VALUE "S".
+004370 77  WS-CKPT-STATUS              PIC X(02) VALUE SPACES.
+004380     88  WS-CKPT-OK                  VALUE "00".
+004390 77  WS-CKPT-FIM-ARQUIVO         PIC X(01) VALUE "N".
+004393 77  WS-RESTART-IND              PIC X(01) VALUE "N".
+004396     88  WS-RESTART-SIM              VALUE "S".
+004400 01  WS-CKPT-CONTADOR            PIC 9(06) VALUE ZERO.
+004410 01  WS-CKPT-INTERVALO           PIC 9(06) VALUE 100.
+004420 01  WS-ULT-CKPT-REGISTROS       PIC 9(06) VALUE ZERO.
+004430 01  WS-ULT-CKPT-PROCESSADOS     PIC 9(06) VALUE ZERO.
+004440 01  WS-ULT-CKPT-MAIOR           PIC 9(06) VALUE ZERO.
+004450 01  WS-ULT-CKPT-IGUAL           PIC 9(06) VALUE ZERO.
+004460 01  WS-ULT-CKPT-MENOR           PIC 9(06) VALUE ZERO.
+004470 01  WS-ULT-CKPT-REJEITADOS      PIC 9(06) VALUE ZERO.
+004480 01  WS-ULT-CKPT-FAIXA1          PIC 9(06) VALUE ZERO.
+004490 01  WS-ULT-CKPT-FAIXA2          PIC 9(06) VALUE ZERO.
+004500 01  WS-ULT-CKPT-FAIXA3          PIC 9(06) VALUE ZERO.
+004510 01  WS-ULT-CKPT-FAIXA4          PIC 9(06) VALUE ZERO.
+004520
+005000 PROCEDURE DIVISION.
+005010 0000-MAINLINE.
+005020     PERFORM 1500-LER-PARAMETRO THRU 1500-EXIT
+005030     PERFORM 1600-LER-CHECKPOINT THRU 1600-EXIT
+005040     PERFORM 1000-INICIALIZAR THRU 1000-EXIT
+005050     PERFORM 2000-PROCESSAR-ARQUIVO THRU 2000-EXIT
+005060     PERFORM 8000-GRAVAR-RELATORIO THRU 8000-EXIT
+005070     PERFORM 9000-FINALIZAR THRU 9000-EXIT
+005080     STOP RUN.
+005090
+005100*---------------------------------------------------------------
+005110* 1500-LER-PARAMETRO - le o limite de classificacao, os cortes
+005120* das faixas e a faixa de valor aceita do arquivo de parametros;
+005130* mantem os defaults quando algum deles nao vier.
+005140*---------------------------------------------------------------
+005150 1500-LER-PARAMETRO.
+005160     OPEN INPUT PARAMS
+005170     IF WS-PARM-LIDO-OK
+005180         READ PARAMS
+005190             AT END
+005200                 CONTINUE
+005210         END-READ
+005220         IF WS-PARM-LIDO-OK AND PARM-LIMITE IS GREATER THAN ZERO
+005230             MOVE PARM-LIMITE TO WS-LIMITE
+005240         END-IF
+005250         IF WS-PARM-LIDO-OK AND PARM-FAIXA-1-FIM IS
+005255             GREATER THAN ZERO
+005260             MOVE PARM-FAIXA-1-FIM TO WS-FAIXA-1-FIM
+005270             MOVE PARM-FAIXA-2-FIM TO WS-FAIXA-2-FIM
+005280             MOVE PARM-FAIXA-3-FIM TO WS-FAIXA-3-FIM
+005290         END-IF
+005300         IF WS-PARM-LIDO-OK AND PARM-VALOR-MIN IS
+005305             GREATER THAN ZERO
+005310             MOVE PARM-VALOR-MIN TO WS-VALOR-MIN
+005320         END-IF
+005330         IF WS-PARM-LIDO-OK AND PARM-VALOR-MAX IS
+005335             GREATER THAN ZERO
+005340             MOVE PARM-VALOR-MAX TO WS-VALOR-MAX
+005350         END-IF
+005355         IF WS-PARM-LIDO-OK AND PARM-RESTART-IND IS EQUAL TO "S"
+005357             MOVE "S" TO WS-RESTART-IND
+005358         END-IF
+005360         CLOSE PARAMS
+005370     END-IF.
+005380 1500-EXIT.
+005390     EXIT.
+005400*
+005410*---------------------------------------------------------------
+005420* 1600-LER-CHECKPOINT - le o ultimo registro do arquivo de
+005430* checkpoint, se houver, e restaura a posicao e os contadores do
+005440* job para retomar um lote interrompido por um abend anterior.
+005450*---------------------------------------------------------------
+005460 1600-LER-CHECKPOINT.
+005470     OPEN INPUT CHECKPOINT
+005480     IF WS-CKPT-OK
+005490         PERFORM 1650-LER-PROX-CKPT THRU 1650-EXIT
+005500             UNTIL WS-CKPT-FIM-ARQUIVO IS EQUAL TO "S"
+005510         CLOSE CHECKPOINT
+005511         IF NOT WS-RESTART-SIM AND WS-ULT-CKPT-REGISTROS IS
+005512             GREATER THAN ZERO
+005513             DISPLAY "PROGRAMB: checkpoint anterior ignorado - "
+005514                 "PARM-RESTART-IND nao veio ""S""."
+005515             MOVE ZERO TO WS-ULT-CKPT-REGISTROS
+005516         END-IF
+005520         IF WS-RESTART-SIM AND WS-ULT-CKPT-REGISTROS IS
+005525             GREATER THAN ZERO
+005530             MOVE WS-ULT-CKPT-REGISTROS TO WS-NUM-REGISTRO
+005540             MOVE WS-ULT-CKPT-PROCESSADOS TO WS-QTD-PROCESSADOS
+005550             MOVE WS-ULT-CKPT-MAIOR TO WS-QTD-MAIOR
+005560             MOVE WS-ULT-CKPT-IGUAL TO WS-QTD-IGUAL
+005570             MOVE WS-ULT-CKPT-MENOR TO WS-QTD-MENOR
+005580             MOVE WS-ULT-CKPT-REJEITADOS TO WS-QTD-REJEITADOS
+005590             MOVE WS-ULT-CKPT-FAIXA1 TO WS-QTD-FAIXA1
+005600             MOVE WS-ULT-CKPT-FAIXA2 TO WS-QTD-FAIXA2
+005610             MOVE WS-ULT-CKPT-FAIXA3 TO WS-QTD-FAIXA3
+005620             MOVE WS-ULT-CKPT-FAIXA4 TO WS-QTD-FAIXA4
+005630             DISPLAY "PROGRAMB: restart apos o registro "
+005640                 WS-NUM-REGISTRO
+005650         END-IF
+005660     END-IF.
+005670 1600-EXIT.
+005680     EXIT.
+005690*
+005700 1650-LER-PROX-CKPT.
+005710     READ CHECKPOINT
+005720         AT END
+005730             MOVE "S" TO WS-CKPT-FIM-ARQUIVO
+005740         NOT AT END
+005750             MOVE CKPT-QTD-REGISTROS TO WS-ULT-CKPT-REGISTROS
+005760             MOVE CKPT-QTD-PROCESSADOS TO WS-ULT-CKPT-PROCESSADOS
+005770             MOVE CKPT-QTD-MAIOR TO WS-ULT-CKPT-MAIOR
+005780             MOVE CKPT-QTD-IGUAL TO WS-ULT-CKPT-IGUAL
+005790             MOVE CKPT-QTD-MENOR TO WS-ULT-CKPT-MENOR
+005800             MOVE CKPT-QTD-REJEITADOS TO WS-ULT-CKPT-REJEITADOS
+005810             MOVE CKPT-QTD-FAIXA1 TO WS-ULT-CKPT-FAIXA1
+005820             MOVE CKPT-QTD-FAIXA2 TO WS-ULT-CKPT-FAIXA2
+005830             MOVE CKPT-QTD-FAIXA3 TO WS-ULT-CKPT-FAIXA3
+005840             MOVE CKPT-QTD-FAIXA4 TO WS-ULT-CKPT-FAIXA4
+005850     END-READ.
+005860 1650-EXIT.
+005870     EXIT.
+005880*
+005890*---------------------------------------------------------------
+005900* 1000-INICIALIZAR - abre o arquivo de entrada e le o primeiro
+005910* registro para preparar o laco principal. REJEITOS e RESULTADOS
+005920* reabrem preservando o que ja foi gravado (mesmo tratamento que
+005930* AUDITORIA e CHECKPOINT ja recebem), para que um restart nao
+005940* apague o historico gravado antes do abend.
+005950*---------------------------------------------------------------
+005960 1000-INICIALIZAR.
+005970     OPEN EXTEND REJEITOS
+005980     IF NOT WS-REJEITOS-OK
+005990         OPEN OUTPUT REJEITOS
+006000     END-IF
+006010     OPEN EXTEND AUDITORIA
+006020     IF NOT WS-AUDIT-OK
+006030         OPEN OUTPUT AUDITORIA
+006040     END-IF
+006050     OPEN I-O RESULTADOS
+006060     IF NOT WS-RESULT-OK
+006070         OPEN OUTPUT RESULTADOS
+006080     END-IF
+006082     IF WS-RESULT-OK
+006084         MOVE "S" TO WS-RESULTADOS-ABERTO
+006086     END-IF
+006090     OPEN EXTEND CHECKPOINT
+006100     IF NOT WS-CKPT-OK
+006110         OPEN OUTPUT CHECKPOINT
+006120     END-IF
+006130     OPEN INPUT ENTRADA
+006140     IF NOT WS-ENTRADA-OK
+006150         DISPLAY "PROGRAMB: erro ao abrir DADOIN - "
+006160             WS-ENTRADA-STATUS
+006170         MOVE "S" TO WS-FIM-ARQUIVO
+006180     ELSE
+006190         IF WS-NUM-REGISTRO IS GREATER THAN ZERO
+006200             PERFORM 2060-PULAR-UM-REGISTRO THRU 2060-EXIT
+006210                 WS-NUM-REGISTRO TIMES
+006220         END-IF
+006230         PERFORM 2100-LER-PROXIMO THRU 2100-EXIT
+006240     END-IF.
+006250 1000-EXIT.
+006260     EXIT.
+006270
+006280*---------------------------------------------------------------
+006290* 2000-PROCESSAR-ARQUIVO - percorre o arquivo ate o fim,
+006300* classificando um registro de cada vez.
+006310*---------------------------------------------------------------
+006320 2000-PROCESSAR-ARQUIVO.
+006330     PERFORM 2200-CLASSIFICAR-REGISTRO THRU 2200-EXIT
+006340         UNTIL WS-CHEGOU-FIM.
+006350 2000-EXIT.
+006360     EXIT.
+006370
+006380 2100-LER-PROXIMO.
+006390     READ ENTRADA
+006400         AT END
+006410             MOVE "S" TO WS-FIM-ARQUIVO
+006420     END-READ.
+006430 2100-EXIT.
+006440     EXIT.
+006450*
+006460*---------------------------------------------------------------
+006470* 2060-PULAR-UM-REGISTRO - descarta um registro de ENTRADA ja
+006480* classificado antes do restart, sem reprocessa-lo.
+006490*---------------------------------------------------------------
+006500 2060-PULAR-UM-REGISTRO.
+006510     READ ENTRADA
+006520         AT END
+006530             MOVE "S" TO WS-FIM-ARQUIVO
+006540     END-READ.
+006550 2060-EXIT.
+006560     EXIT.
+006570
+006580*---------------------------------------------------------------
+006590* 2200-CLASSIFICAR-REGISTRO - valida o registro corrente (numerico
+006600* e dentro da faixa de valor aceita) antes de classifica-lo, e
+006610* grava um checkpoint a cada WS-CKPT-INTERVALO registros lidos.
+006620*---------------------------------------------------------------
+006630 2200-CLASSIFICAR-REGISTRO.
+006640     ADD 1 TO WS-NUM-REGISTRO
+006650     IF DADOREC-VALOR IS NUMERIC
+006660         MOVE DADOREC-VALOR TO WS-VALOR-NUM
+006670         IF WS-VALOR-NUM IS LESS THAN WS-VALOR-MIN
+006680             OR WS-VALOR-NUM IS GREATER THAN WS-VALOR-MAX
+006690             PERFORM 2420-GRAVAR-REJEITO-FAIXA THRU 2420-EXIT
+006700         ELSE
+006710             PERFORM 2300-CLASSIFICAR-VALOR THRU 2300-EXIT
+006720         END-IF
+006730     ELSE
+006740         PERFORM 2400-GRAVAR-REJEITO THRU 2400-EXIT
+006750     END-IF
+006760     ADD 1 TO WS-CKPT-CONTADOR
+006770     IF WS-CKPT-CONTADOR IS EQUAL TO WS-CKPT-INTERVALO
+006780         PERFORM 2700-GRAVAR-CHECKPOINT THRU 2700-EXIT
+006790         MOVE ZERO TO WS-CKPT-CONTADOR
+006800     END-IF
+006810     PERFORM 2100-LER-PROXIMO THRU 2100-EXIT.
+006820 2200-EXIT.
+006830     EXIT.
+006840*
+006850*---------------------------------------------------------------
+006860* 2300-CLASSIFICAR-VALOR - compara um valor ja validado como
+006870* numerico e dentro da faixa aceita contra o limite configurado.
+006880*---------------------------------------------------------------
+006890 2300-CLASSIFICAR-VALOR.
+006900     MOVE DADOREC-VALOR TO WS-VALOR-NUM
+006910     MOVE WS-LIMITE TO WS-LIMITE-ED
+006920     ADD 1 TO WS-QTD-PROCESSADOS
+006930     PERFORM 2350-CLASSIFICAR-FAIXA THRU 2350-EXIT
+006940     IF WS-VALOR-NUM IS GREATER THAN WS-LIMITE
+006950         ADD 1 TO WS-QTD-MAIOR
+006960         DISPLAY "O numero " WS-VALOR-NUM " eh maior que "
+006970             WS-LIMITE-ED "."
+006980         MOVE "MAIOR" TO WS-AUDIT-RESULTADO
+006990         PERFORM 2500-GRAVAR-AUDITORIA THRU 2500-EXIT
+007000     ELSE
+007010         IF WS-VALOR-NUM IS EQUAL TO WS-LIMITE
+007020             ADD 1 TO WS-QTD-IGUAL
+007030             DISPLAY "O numero " WS-VALOR-NUM " eh exatamente "
+007040                 WS-LIMITE-ED "."
+007050             MOVE "IGUAL" TO WS-AUDIT-RESULTADO
+007060             PERFORM 2500-GRAVAR-AUDITORIA THRU 2500-EXIT
+007070         ELSE
+007080             ADD 1 TO WS-QTD-MENOR
+007090             DISPLAY "O numero " WS-VALOR-NUM " eh menor que "
+007100                 WS-LIMITE-ED "."
+007110             MOVE "MENOR" TO WS-AUDIT-RESULTADO
+007120             PERFORM 2500-GRAVAR-AUDITORIA THRU 2500-EXIT
+007130         END-IF
+007140     END-IF
+007150     DISPLAY "  -> faixa: " WS-FAIXA-DESC
+007160     PERFORM 2600-GRAVAR-RESULTADO THRU 2600-EXIT.
+007170 2300-EXIT.
+007180     EXIT.
+007190*
+007200*---------------------------------------------------------------
+007210* 2350-CLASSIFICAR-FAIXA - alem do teste de limite acima, classi-
+007220* fica o valor em uma das quatro bandas de relatorio (faixas 1 a
+007230* 3 configuraveis via PARMIN, faixa 4 e tudo o que sobra acima).
+007240*---------------------------------------------------------------
+007250 2350-CLASSIFICAR-FAIXA.
+007260     IF WS-VALOR-NUM IS NOT GREATER THAN WS-FAIXA-1-FIM
+007270         MOVE "FAIXA 1" TO WS-FAIXA-DESC
+007280         ADD 1 TO WS-QTD-FAIXA1
+007290     ELSE
+007300         IF WS-VALOR-NUM IS NOT GREATER THAN WS-FAIXA-2-FIM
+007310             MOVE "FAIXA 2" TO WS-FAIXA-DESC
+007320             ADD 1 TO WS-QTD-FAIXA2
+007330         ELSE
+007340             IF WS-VALOR-NUM IS NOT GREATER THAN WS-FAIXA-3-FIM
+007350                 MOVE "FAIXA 3" TO WS-FAIXA-DESC
+007360                 ADD 1 TO WS-QTD-FAIXA3
+007370             ELSE
+007380                 MOVE "FAIXA 4" TO WS-FAIXA-DESC
+007390                 ADD 1 TO WS-QTD-FAIXA4
+007400             END-IF
+007410         END-IF
+007420     END-IF.
+007430 2350-EXIT.
+007440     EXIT.
+007450*
+007460*---------------------------------------------------------------
+007470* 2400-GRAVAR-REJEITO - grava na listagem de rejeitos um registro
+007480* que nao passou na validacao (valor nao numerico), e segue para
+007490* o proximo registro.
+007500*---------------------------------------------------------------
+007510 2400-GRAVAR-REJEITO.
+007520     MOVE DADOREC-ID TO REJ-NUM-REGISTRO
+007530     MOVE DADOREC-VALOR TO REJ-VALOR-BRUTO
+007540     MOVE "VALOR NAO NUMERICO" TO REJ-MOTIVO
+007550     IF WS-REJEITOS-OK
+007560         WRITE REJEITOREC
+007570     END-IF
+007580     ADD 1 TO WS-QTD-REJEITADOS
+007590     DISPLAY "PROGRAMB: registro " WS-NUM-REGISTRO
+007600         " rejeitado - valor nao numerico."
+007610     MOVE ZERO TO WS-VALOR-NUM
+007620     MOVE "REJEITADO" TO WS-AUDIT-RESULTADO
+007630*   Registro rejeitado nao passa pelas faixas de valor.
+007640     MOVE "N/A" TO WS-FAIXA-DESC
+007650     PERFORM 2500-GRAVAR-AUDITORIA THRU 2500-EXIT.
+007660 2400-EXIT.
+007670     EXIT.
+007680*
+007690*---------------------------------------------------------------
+007700* 2420-GRAVAR-REJEITO-FAIXA - grava na listagem de rejeitos um
+007710* registro numerico mas fora da faixa de valor aceita (PARM-
+007720* VALOR-MIN/MAX), e segue para o proximo registro.
+007730*---------------------------------------------------------------
+007740 2420-GRAVAR-REJEITO-FAIXA.
+007750     MOVE DADOREC-ID TO REJ-NUM-REGISTRO
+007760     MOVE DADOREC-VALOR TO REJ-VALOR-BRUTO
+007770     MOVE "VALOR FORA DA FAIXA PERMITIDA" TO REJ-MOTIVO
+007780     IF WS-REJEITOS-OK
+007790         WRITE REJEITOREC
+007800     END-IF
+007810     ADD 1 TO WS-QTD-REJEITADOS
+007820     DISPLAY "PROGRAMB: registro " WS-NUM-REGISTRO
+007830         " rejeitado - valor fora da faixa permitida."
+007840     MOVE "REJEITADO" TO WS-AUDIT-RESULTADO
+007850     MOVE "N/A" TO WS-FAIXA-DESC
+007860     PERFORM 2500-GRAVAR-AUDITORIA THRU 2500-EXIT.
+007870 2420-EXIT.
+007880     EXIT.
+007890*
+007900*---------------------------------------------------------------
+007910* 2500-GRAVAR-AUDITORIA - registra na trilha de auditoria a
+007920* decisao tomada (maior, igual, menor ou rejeitado) para o
+007930* registro corrente, com a data e a hora da decisao.
+007940*---------------------------------------------------------------
+007950 2500-GRAVAR-AUDITORIA.
+007960     MOVE DADOREC-ID TO AUDIT-NUM-REGISTRO
+007970     MOVE WS-VALOR-NUM TO AUDIT-VALOR
+007980     MOVE WS-LIMITE TO AUDIT-LIMITE
+007990     MOVE WS-AUDIT-RESULTADO TO AUDIT-RESULTADO
+008000     MOVE WS-FAIXA-DESC TO AUDIT-FAIXA
+008010     ACCEPT AUDIT-DATA FROM DATE YYYYMMDD
+008020     ACCEPT AUDIT-HORA FROM TIME
+008030     IF WS-AUDIT-OK
+008040         WRITE AUDITREC
+008050     END-IF.
+008060 2500-EXIT.
+008070     EXIT.
+008080*
+008090*---------------------------------------------------------------
+008100* 2600-GRAVAR-RESULTADO - grava no arquivo indexado RESULTVS o
+008110* resultado da classificacao do registro corrente, chaveado pelo
+008120* identificador do registro (DADOREC-ID), para consulta por
+008130* outros programas sem repetir o teste GREATER/EQUAL/LESS.
+008140*---------------------------------------------------------------
+008150 2600-GRAVAR-RESULTADO.
+008160     MOVE DADOREC-ID TO RES-ID
+008170     MOVE WS-VALOR-NUM TO RES-VALOR
+008180     MOVE WS-AUDIT-RESULTADO TO RES-RESULTADO
+008190     MOVE WS-FAIXA-DESC TO RES-FAIXA
+008200     IF WS-RESULTADOS-OK
+008210         WRITE RESULTREC
+008212             INVALID KEY
+008214                 PERFORM 2620-GRAVAR-RESULTADO-INVALIDA
+008216                     THRU 2620-EXIT
+008220         END-WRITE
+008222     END-IF.
+008230 2600-EXIT.
+008240     EXIT.
+008250*
+008252*---------------------------------------------------------------
+008254* 2620-GRAVAR-RESULTADO-INVALIDA - RES-ID duplicado ou fora de
+008256* sequencia (DADOREC-ID nao veio monotonico crescente): o
+008258* registro nao pode ser gravado em RESULTVS, entao vai para a
+008260* listagem de rejeitos e para a auditoria em vez de ser perdido
+008262* em silencio. Nao soma em WS-QTD-REJEITADOS porque o registro
+008264* ja foi classificado e contado normalmente nos totais acima.
+008266*---------------------------------------------------------------
+008268 2620-GRAVAR-RESULTADO-INVALIDA.
+008270     DISPLAY "PROGRAMB: registro " WS-NUM-REGISTRO
+008272         " nao gravado em RESULTVS - chave invalida "
+008274         WS-RESULT-STATUS
+008276     MOVE DADOREC-ID TO REJ-NUM-REGISTRO
+008278     MOVE DADOREC-VALOR TO REJ-VALOR-BRUTO
+008280     MOVE "CHAVE RESULTVS DUPLIC/FORA SEQ" TO REJ-MOTIVO
+008282     IF WS-REJEITOS-OK
+008284         WRITE REJEITOREC
+008286     END-IF
+008288     MOVE "RES.INVALIDO" TO WS-AUDIT-RESULTADO
+008290     PERFORM 2500-GRAVAR-AUDITORIA THRU 2500-EXIT.
+008292 2620-EXIT.
+008294     EXIT.
+008296*
+008297*---------------------------------------------------------------
+008298* 2700-GRAVAR-CHECKPOINT - grava a posicao e os contadores atuais
+008299* do job em CKPTFILE, a cada WS-CKPT-INTERVALO registros lidos.
+008300*---------------------------------------------------------------
+008301 2700-GRAVAR-CHECKPOINT.
+008310     MOVE WS-NUM-REGISTRO TO CKPT-QTD-REGISTROS
+008320     MOVE WS-QTD-PROCESSADOS TO CKPT-QTD-PROCESSADOS
+008330     MOVE WS-QTD-MAIOR TO CKPT-QTD-MAIOR
+008340     MOVE WS-QTD-IGUAL TO CKPT-QTD-IGUAL
+008350     MOVE WS-QTD-MENOR TO CKPT-QTD-MENOR
+008360     MOVE WS-QTD-REJEITADOS TO CKPT-QTD-REJEITADOS
+008370     MOVE WS-QTD-FAIXA1 TO CKPT-QTD-FAIXA1
+008380     MOVE WS-QTD-FAIXA2 TO CKPT-QTD-FAIXA2
+008390     MOVE WS-QTD-FAIXA3 TO CKPT-QTD-FAIXA3
+008400     MOVE WS-QTD-FAIXA4 TO CKPT-QTD-FAIXA4
+008410     IF WS-CKPT-OK
+008420         WRITE CKPTREC
+008430     END-IF.
+008440 2700-EXIT.
+008450     EXIT.
+008460*
+008470*---------------------------------------------------------------
+008480* 2750-LIMPAR-CHECKPOINT - ao final de um lote concluido com
+008490* sucesso, grava um checkpoint zerado para que a proxima execucao
+008500* comece do primeiro registro em vez de tentar um restart.
+008510*---------------------------------------------------------------
+008520 2750-LIMPAR-CHECKPOINT.
+008530     MOVE ZERO TO CKPT-QTD-REGISTROS
+008540     MOVE WS-QTD-PROCESSADOS TO CKPT-QTD-PROCESSADOS
+008550     MOVE WS-QTD-MAIOR TO CKPT-QTD-MAIOR
+008560     MOVE WS-QTD-IGUAL TO CKPT-QTD-IGUAL
+008570     MOVE WS-QTD-MENOR TO CKPT-QTD-MENOR
+008580     MOVE WS-QTD-REJEITADOS TO CKPT-QTD-REJEITADOS
+008590     MOVE WS-QTD-FAIXA1 TO CKPT-QTD-FAIXA1
+008600     MOVE WS-QTD-FAIXA2 TO CKPT-QTD-FAIXA2
+008610     MOVE WS-QTD-FAIXA3 TO CKPT-QTD-FAIXA3
+008620     MOVE WS-QTD-FAIXA4 TO CKPT-QTD-FAIXA4
+008630     IF WS-CKPT-OK
+008640         WRITE CKPTREC
+008650     END-IF.
+008660 2750-EXIT.
+008670     EXIT.
+008680*
+008690*---------------------------------------------------------------
+008700* 8000-GRAVAR-RELATORIO - grava o relatorio-resumo com o total
+008710* de registros processados e a contagem por faixa (maior,
+008720* igual e menor que o limite), para fechamento do lote.
+008730*---------------------------------------------------------------
+008740 8000-GRAVAR-RELATORIO.
+008750     OPEN OUTPUT RELATORIO
+008760     IF NOT WS-RELAT-OK
+008770         DISPLAY "PROGRAMB: erro ao abrir RELAT - "
+008775             WS-RELAT-STATUS
+008780         GO TO 8000-EXIT
+008790     END-IF
+008800     MOVE WS-LIMITE TO WS-LIMITE-ED
+008810     MOVE SPACES TO LINHA-RELATORIO
+008820*
+008830     STRING "RELATORIO DE CLASSIFICACAO - LIMITE USADO: "
+008840         DELIMITED BY SIZE
+008850         WS-LIMITE-ED DELIMITED BY SIZE
+008860         INTO LINHA-RELATORIO
+008870     END-STRING
+008880     WRITE LINHA-RELATORIO
+008890     MOVE WS-QTD-PROCESSADOS TO WS-QTD-ED
+008900     MOVE SPACES TO LINHA-RELATORIO
+008910     STRING "TOTAL DE REGISTROS PROCESSADOS.......: "
+008920         DELIMITED BY SIZE
+008930         WS-QTD-ED DELIMITED BY SIZE
+008940         INTO LINHA-RELATORIO
+008950     END-STRING
+008960     WRITE LINHA-RELATORIO
+008970     MOVE WS-QTD-MAIOR TO WS-QTD-ED
+008980     MOVE SPACES TO LINHA-RELATORIO
+008990     STRING "REGISTROS MAIORES QUE O LIMITE........: "
+009000         DELIMITED BY SIZE
+009010         WS-QTD-ED DELIMITED BY SIZE
+009020         INTO LINHA-RELATORIO
+009030     END-STRING
+009040     WRITE LINHA-RELATORIO
+009050     MOVE WS-QTD-IGUAL TO WS-QTD-ED
+009060     MOVE SPACES TO LINHA-RELATORIO
+009070     STRING "REGISTROS IGUAIS AO LIMITE............: "
+009080         DELIMITED BY SIZE
+009090         WS-QTD-ED DELIMITED BY SIZE
+009100         INTO LINHA-RELATORIO
+009110     END-STRING
+009120     WRITE LINHA-RELATORIO
+009130     MOVE WS-QTD-MENOR TO WS-QTD-ED
+009140     MOVE SPACES TO LINHA-RELATORIO
+009150     STRING "REGISTROS MENORES QUE O LIMITE........: "
+009160         DELIMITED BY SIZE
+009170         WS-QTD-ED DELIMITED BY SIZE
+009180         INTO LINHA-RELATORIO
+009190     END-STRING
+009200     WRITE LINHA-RELATORIO
+009210     MOVE WS-QTD-REJEITADOS TO WS-QTD-ED
+009220     MOVE SPACES TO LINHA-RELATORIO
+009230     STRING "REGISTROS REJEITADOS (NAO NUMERICOS)..: "
+009240         DELIMITED BY SIZE
+009250         WS-QTD-ED DELIMITED BY SIZE
+009260         INTO LINHA-RELATORIO
+009270     END-STRING
+009280     WRITE LINHA-RELATORIO
+009290     MOVE WS-FAIXA-1-FIM TO WS-FAIXA-ED
+009292     MOVE WS-QTD-FAIXA1 TO WS-QTD-ED
+009300     MOVE SPACES TO LINHA-RELATORIO
+009310     STRING "FAIXA 1 (ATE " DELIMITED BY SIZE
+009320         WS-FAIXA-ED DELIMITED BY SIZE
+009330         ") ...................: " DELIMITED BY SIZE
+009340         WS-QTD-ED DELIMITED BY SIZE
+009350         INTO LINHA-RELATORIO
+009360     END-STRING
+009370     WRITE LINHA-RELATORIO
+009380     MOVE WS-FAIXA-2-FIM TO WS-FAIXA-ED
+009382     MOVE WS-QTD-FAIXA2 TO WS-QTD-ED
+009390     MOVE SPACES TO LINHA-RELATORIO
+009400     STRING "FAIXA 2 (ATE " DELIMITED BY SIZE
+009410         WS-FAIXA-ED DELIMITED BY SIZE
+009420         ") ...................: " DELIMITED BY SIZE
+009430         WS-QTD-ED DELIMITED BY SIZE
+009440         INTO LINHA-RELATORIO
+009450     END-STRING
+009460     WRITE LINHA-RELATORIO
+009470     MOVE WS-FAIXA-3-FIM TO WS-FAIXA-ED
+009472     MOVE WS-QTD-FAIXA3 TO WS-QTD-ED
+009480     MOVE SPACES TO LINHA-RELATORIO
+009490     STRING "FAIXA 3 (ATE " DELIMITED BY SIZE
+009500         WS-FAIXA-ED DELIMITED BY SIZE
+009510         ") ...................: " DELIMITED BY SIZE
+009520         WS-QTD-ED DELIMITED BY SIZE
+009530         INTO LINHA-RELATORIO
+009540     END-STRING
+009550     WRITE LINHA-RELATORIO
+009560     MOVE WS-QTD-FAIXA4 TO WS-QTD-ED
+009562     MOVE SPACES TO LINHA-RELATORIO
+009570     STRING "FAIXA 4 (ACIMA DA FAIXA 3)...........: "
+009580         DELIMITED BY SIZE
+009590         WS-QTD-ED DELIMITED BY SIZE
+009600         INTO LINHA-RELATORIO
+009610     END-STRING
+009620     WRITE LINHA-RELATORIO
+009630     CLOSE RELATORIO.
+009640 8000-EXIT.
+009650     EXIT.
+009660*
+009670*---------------------------------------------------------------
+009680* 9000-FINALIZAR - fecha os arquivos abertos pelo job.
+009690*---------------------------------------------------------------
+009700 9000-FINALIZAR.
+009710     IF WS-ENTRADA-OK OR WS-FIM-ENTRADA
+009720         PERFORM 2750-LIMPAR-CHECKPOINT THRU 2750-EXIT
+009730         CLOSE ENTRADA
+009740     END-IF
+009750     IF WS-REJEITOS-OK
+009760         CLOSE REJEITOS
+009770     END-IF
+009780     IF WS-AUDIT-OK
+009790         CLOSE AUDITORIA
+009800     END-IF
+009810     IF WS-RESULTADOS-OK
+009820         CLOSE RESULTADOS
+009830     END-IF
+009840     IF WS-CKPT-OK
+009850         CLOSE CHECKPOINT
+009860     END-IF.
+009870 9000-EXIT.
+009880     EXIT.
